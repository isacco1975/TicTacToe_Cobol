@@ -0,0 +1,16 @@
+      * ----------------------------------------------------------------
+      *   RECORD LAYOUT FOR THE IN-PROGRESS-GAME CHECKPOINT/RESTART
+      *   FILE (CHECKPT.DAT) - INDEXED ON CKP-OPERATOR-ID.
+      * ----------------------------------------------------------------
+       01 CHECKPOINT-RECORD.
+          05 CKP-OPERATOR-ID        PIC X(20).
+          05 CKP-GRID-BUFFER        PIC X(09).
+          05 CKP-FLAG-CPU-STARTS    PIC X(01).
+          05 CKP-FLAG-FIRST-TIME    PIC X(01).
+          05 CKP-WINNER             PIC X(01).
+          05 CKP-GAME-MODE          PIC X(01).
+          05 CKP-CURRENT-TURN       PIC X(01).
+          05 CKP-DIFFICULTY         PIC X(01).
+          05 CKP-IN-PROGRESS        PIC X(01).
+             88 CKP-GAME-IN-PROGRESS    VALUE "Y".
+             88 CKP-GAME-NOT-IN-PROGRESS VALUE "N".

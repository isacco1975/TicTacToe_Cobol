@@ -0,0 +1,92 @@
+      * ----------------------------------------------------------------
+      *   LANGUAGE-SELECTABLE UI TEXT FOR TICTACTOE. LANG-TEXT-VALUES
+      *   HOLDS ONE ROW PER LANGUAGE (ITALIAN, THEN ENGLISH); THE SAME
+      *   STORAGE IS REDEFINED BELOW AS LANG-TEXT-TABLE, AN OCCURS TABLE
+      *   INDEXED BY LANGUAGE NUMBER, SO LOAD-LANGUAGE-TEXT CAN PULL A
+      *   WHOLE ROW OF MESSAGES OUT BY SUBSCRIPT INSTEAD OF AN EVALUATE
+      *   PER MESSAGE.
+      * ----------------------------------------------------------------
+       01 LANG-TEXT-VALUES.
+      *    --- ITALIAN ---
+       05 FILLER PIC X(40) VALUE "TIC TAC TOE BY ISAAC GARCIA PEVERI".
+       05 FILLER PIC X(20) VALUE "TIC TAC TOE".
+       05 FILLER PIC X(40) VALUE "COME TI CHIAMI?".
+       05 FILLER PIC X(10) VALUE "OK".
+       05 FILLER PIC X(20) VALUE "RIPRENDI PARTITA".
+       05 FILLER PIC X(20) VALUE "NUOVA PARTITA".
+       05 FILLER PIC X(40) VALUE "TROVATA UNA PARTITA IN CORSO PER TE!".
+       05 FILLER PIC X(40) VALUE "CLICCA SU UNA CASELLA A TUA SCELTA".
+       05 FILLER PIC X(40) VALUE "TANTO PERDERAI INESORABILMENTE!!!".
+       05 FILLER PIC X(10) VALUE "RESET".
+       05 FILLER PIC X(10) VALUE "ESCI".
+       05 FILLER PIC X(12) VALUE "PIAZZA".
+       05 FILLER PIC X(23) VALUE "LIVELLO: FACILE".
+       05 FILLER PIC X(23) VALUE "LIVELLO: NORMALE".
+       05 FILLER PIC X(23) VALUE "LIVELLO: IMBATTIBILE".
+       05 FILLER PIC X(23) VALUE "MODALITA': 1 GIOCATORE".
+       05 FILLER PIC X(23) VALUE "MODALITA': 2 GIOCATORI".
+       05 FILLER PIC X(36) VALUE "    <<< HA VINTO IL GIOCATORE 2! >>>".
+       05 FILLER PIC X(36) VALUE "    <<< HA VINTO IL GIOCATORE 1! >>>".
+       05 FILLER PIC X(36) VALUE "          <<< SIAMO PARI!! >>>".
+       05 FILLER PIC X(17) VALUE "<<< HO VINTO IO, ".
+       05 FILLER PIC X(05) VALUE "! >>>".
+       05 FILLER PIC X(14) VALUE "<<< BRAVO ".
+       05 FILLER PIC X(18) VALUE ", HAI VINTO!!! >>>".
+       05 FILLER PIC X(17) VALUE "<<< SIAMO PARI, ".
+       05 FILLER PIC X(05) VALUE "! >>>".
+      *    --- ENGLISH ---
+       05 FILLER PIC X(40) VALUE "TIC TAC TOE BY ISAAC GARCIA PEVERI".
+       05 FILLER PIC X(20) VALUE "TIC TAC TOE".
+       05 FILLER PIC X(40) VALUE "WHAT IS YOUR NAME?".
+       05 FILLER PIC X(10) VALUE "OK".
+       05 FILLER PIC X(20) VALUE "RESUME GAME".
+       05 FILLER PIC X(20) VALUE "NEW GAME".
+       05 FILLER PIC X(40) VALUE "FOUND A GAME IN PROGRESS FOR YOU!".
+       05 FILLER PIC X(40) VALUE "CLICK ON A CELL OF YOUR CHOICE".
+       05 FILLER PIC X(40) VALUE "YOU WILL INEVITABLY LOSE!!!".
+       05 FILLER PIC X(10) VALUE "RESET".
+       05 FILLER PIC X(10) VALUE "EXIT".
+       05 FILLER PIC X(12) VALUE "PLACE".
+       05 FILLER PIC X(23) VALUE "LEVEL: EASY".
+       05 FILLER PIC X(23) VALUE "LEVEL: NORMAL".
+       05 FILLER PIC X(23) VALUE "LEVEL: UNBEATABLE".
+       05 FILLER PIC X(23) VALUE "MODE: 1 PLAYER".
+       05 FILLER PIC X(23) VALUE "MODE: 2 PLAYERS".
+       05 FILLER PIC X(36) VALUE "    <<< PLAYER 2 WINS! >>>".
+       05 FILLER PIC X(36) VALUE "    <<< PLAYER 1 WINS! >>>".
+       05 FILLER PIC X(36) VALUE "          <<< IT'S A DRAW!! >>>".
+       05 FILLER PIC X(17) VALUE "<<< I WON, ".
+       05 FILLER PIC X(05) VALUE "! >>>".
+       05 FILLER PIC X(14) VALUE "<<< WELL DONE ".
+       05 FILLER PIC X(18) VALUE ", YOU WON!!! >>>".
+       05 FILLER PIC X(17) VALUE "<<< IT'S A DRAW, ".
+       05 FILLER PIC X(05) VALUE "! >>>".
+
+       01 LANG-TEXT-TABLE REDEFINES LANG-TEXT-VALUES.
+          05 LANG-TEXT-ROW OCCURS 2 TIMES INDEXED BY LANG-IDX.
+             10 LANG-BANNER PIC X(40).
+             10 LANG-WINDOW-TITLE PIC X(20).
+             10 LANG-NAME-PROMPT PIC X(40).
+             10 LANG-OK-BUTTON PIC X(10).
+             10 LANG-RESUME-BUTTON PIC X(20).
+             10 LANG-NEWGAME-BUTTON PIC X(20).
+             10 LANG-CHECKPOINT-FOUND PIC X(40).
+             10 LANG-CLICK-CELL PIC X(40).
+             10 LANG-TAUNT PIC X(40).
+             10 LANG-RESET-BUTTON PIC X(10).
+             10 LANG-EXIT-BUTTON PIC X(10).
+             10 LANG-PLACE-BUTTON PIC X(12).
+             10 LANG-DIFF-EASY PIC X(23).
+             10 LANG-DIFF-NORMAL PIC X(23).
+             10 LANG-DIFF-UNBEATABLE PIC X(23).
+             10 LANG-MODE-1P PIC X(23).
+             10 LANG-MODE-2P PIC X(23).
+             10 LANG-WIN-P2 PIC X(36).
+             10 LANG-WIN-P1 PIC X(36).
+             10 LANG-DRAW PIC X(36).
+             10 LANG-CPU-WIN-PREFIX PIC X(17).
+             10 LANG-CPU-WIN-SUFFIX PIC X(05).
+             10 LANG-PLAYER-WIN-PREFIX PIC X(14).
+             10 LANG-PLAYER-WIN-SUFFIX PIC X(18).
+             10 LANG-DRAW-PREFIX PIC X(17).
+             10 LANG-DRAW-SUFFIX PIC X(05).

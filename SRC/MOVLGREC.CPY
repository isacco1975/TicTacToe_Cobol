@@ -0,0 +1,10 @@
+      * ----------------------------------------------------------------
+      *   RECORD LAYOUT FOR THE MOVE-BY-MOVE AUDIT LOG (MOVELOG.DAT)
+      *   ONE ENTRY IS APPENDED FOR EVERY MOVE, HUMAN OR CPU.
+      * ----------------------------------------------------------------
+       01 MOVE-LOG-RECORD.
+          05 MVL-OPERATOR-ID        PIC X(20).
+          05 MVL-MOVER              PIC X(08).
+          05 MVL-CELL-NUMBER        PIC 9(01).
+          05 MVL-GAME-DATE          PIC 9(08).
+          05 MVL-GAME-TIME          PIC 9(06).

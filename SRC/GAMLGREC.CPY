@@ -0,0 +1,13 @@
+      * ----------------------------------------------------------------
+      *   RECORD LAYOUT FOR THE COMPLETED-GAME RESULT LOG (GAMELOG.DAT)
+      *   ONE ENTRY PER FINISHED GAME, USED BY TTTREPRT FOR THE
+      *   END-OF-DAY LISTING AND THE LONGEST-WIN-STREAK CALCULATION.
+      * ----------------------------------------------------------------
+       01 GAME-LOG-RECORD.
+          05 GML-OPERATOR-ID        PIC X(20).
+          05 GML-GAME-DATE          PIC 9(08).
+          05 GML-GAME-TIME          PIC 9(06).
+          05 GML-RESULT             PIC X(01).
+             88 GML-RESULT-WIN          VALUE "W".
+             88 GML-RESULT-LOSS         VALUE "L".
+             88 GML-RESULT-DRAW         VALUE "D".

@@ -35,12 +35,108 @@
 
        INPUT-OUTPUT  SECTION.
        FILE-CONTROL.
+           SELECT STATS-FILE ASSIGN TO "STATS.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY   IS STATS-OPERATOR-ID
+              FILE STATUS  IS STATS-FILE-STATUS.
+
+           SELECT MOVE-LOG-FILE ASSIGN TO "MOVELOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS MOVE-LOG-STATUS.
+
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS GAME-LOG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY   IS CKP-OPERATOR-ID
+              FILE STATUS  IS CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATS-FILE.
+           COPY "STATSREC.CPY".
+
+       FD  MOVE-LOG-FILE.
+           COPY "MOVLGREC.CPY".
+
+       FD  GAME-LOG-FILE.
+           COPY "GAMLGREC.CPY".
+
+       FD  CHECKPOINT-FILE.
+           COPY "CHKPTREC.CPY".
 
        WORKING-STORAGE SECTION.
           COPY "ACUGUI.DEF".
           COPY "ACUCOBOL.DEF".
           COPY "CRTVARS.DEF".
 
+      * LANGUAGE-SELECTABLE UI TEXT - SEE LOAD-LANGUAGE-TEXT
+          COPY "LANGTEXT.CPY".
+
+      * PERSISTENT WIN/LOSS/DRAW TALLY (STATS.DAT) WORKING FIELDS
+       77 STATS-FILE-STATUS     PIC  X(2)  VALUE SPACES.
+       77 FLAG-STATS-FOUND      PIC  X(1)  VALUE "N".
+           88 STATS-RECORD-FOUND       VALUE "Y".
+           88 STATS-RECORD-NOT-FOUND   VALUE "N".
+
+      * OPERATOR/PLAYER IDENTIFICATION - KEY INTO STATS.DAT, CAPTURED
+      * ON FORM0 AT STARTUP AND CARRIED INTO THE ON-SCREEN MESSAGES
+       77 OPERATOR-NAME         PIC  X(20) VALUE "DEFAULT".
+       77 DISPLAY-MESSAGE       PIC  X(50) VALUE SPACES.
+       77 FORM0-HANDLE                     USAGE HANDLE OF WINDOW.
+
+      * MOVE-BY-MOVE AUDIT LOG (MOVELOG.DAT) WORKING FIELDS
+       77 MOVE-LOG-STATUS       PIC  X(2)  VALUE SPACES.
+
+      * COMPLETED-GAME RESULT LOG (GAMELOG.DAT) WORKING FIELDS -
+      * FEEDS THE TTTREPRT END-OF-DAY BATCH LISTING
+       77 GAME-LOG-STATUS       PIC  X(2)  VALUE SPACES.
+
+      * IN-PROGRESS-GAME CHECKPOINT (CHECKPT.DAT) WORKING FIELDS -
+      * LETS A GAME SURVIVE A CRASH OR ABNORMAL TERMINATION
+       77 CHECKPOINT-FILE-STATUS PIC X(2)  VALUE SPACES.
+       77 FLAG-CHECKPOINT-FOUND  PIC X(1)  VALUE "N".
+           88 RESUME-AVAILABLE      VALUE "Y".
+           88 RESUME-NOT-AVAILABLE  VALUE "N".
+       77 FLAG-CHECKPOINT-CHOICE PIC X(1)  VALUE "N".
+           88 RESUME-GAME           VALUE "R".
+           88 START-NEW-GAME-CHOSEN VALUE "N".
+       77 FLAG-CHECKPOINT-ROW      PIC X(1)  VALUE "N".
+           88 CHECKPOINT-ROW-FOUND     VALUE "Y".
+           88 CHECKPOINT-ROW-NOT-FOUND VALUE "N".
+
+      * UI LANGUAGE - DEFAULTS TO ITALIAN, THE ORIGINAL LANGUAGE OF
+      * THIS PROGRAM. LOAD-LANGUAGE-TEXT COPIES ONE ROW OUT OF
+      * LANG-TEXT-TABLE INTO THE MSG- FIELDS BELOW.
+       77 FLAG-LANGUAGE     PIC X(2)  VALUE "IT".
+           88 LANGUAGE-ITALIAN         VALUE "IT".
+           88 LANGUAGE-ENGLISH         VALUE "EN".
+
+       77 MSG-BANNER             PIC X(40) VALUE SPACES.
+       77 MSG-WINDOW-TITLE       PIC X(20) VALUE SPACES.
+       77 MSG-NAME-PROMPT        PIC X(40) VALUE SPACES.
+       77 MSG-OK-BUTTON          PIC X(10) VALUE SPACES.
+       77 MSG-RESUME-BUTTON      PIC X(20) VALUE SPACES.
+       77 MSG-NEWGAME-BUTTON     PIC X(20) VALUE SPACES.
+       77 MSG-CHECKPOINT-FOUND   PIC X(40) VALUE SPACES.
+       77 MSG-CLICK-CELL         PIC X(40) VALUE SPACES.
+       77 MSG-TAUNT              PIC X(40) VALUE SPACES.
+       77 MSG-RESET-BUTTON       PIC X(10) VALUE SPACES.
+       77 MSG-EXIT-BUTTON        PIC X(10) VALUE SPACES.
+       77 MSG-DIFF-EASY          PIC X(23) VALUE SPACES.
+       77 MSG-DIFF-NORMAL        PIC X(23) VALUE SPACES.
+       77 MSG-DIFF-UNBEATABLE    PIC X(23) VALUE SPACES.
+       77 MSG-MODE-1P            PIC X(23) VALUE SPACES.
+       77 MSG-MODE-2P            PIC X(23) VALUE SPACES.
+       77 MSG-WIN-P2             PIC X(36) VALUE SPACES.
+       77 MSG-WIN-P1             PIC X(36) VALUE SPACES.
+       77 MSG-DRAW               PIC X(36) VALUE SPACES.
+       77 MSG-PLACE-BUTTON       PIC X(12) VALUE SPACES.
+
        77 KEY-STATUS IS SPECIAL-NAMES CRT STATUS PIC 9(5) VALUE 0.
           88 ENTER-PUSHED VALUE 13.
           88 EXIT-PUSHED VALUE 27.
@@ -70,15 +166,49 @@
            88 PLAYER-WINS          VALUE "P".
            88 COMPUTER-WINS        VALUE "C".
 
+      * SELECTABLE CPU DIFFICULTY - CYCLED VIA PB-DIFF
+       77 FLAG-DIFFICULTY   PIC  X(1) VALUE "U".
+           88 DIFFICULTY-EASY          VALUE "E".
+           88 DIFFICULTY-NORMAL        VALUE "N".
+           88 DIFFICULTY-UNBEATABLE    VALUE "U".
+
+       77 FLAG-EASY-SKIP    PIC  X(1) VALUE "N".
+           88 EASY-SKIP-DETERMINE      VALUE "Y".
+           88 EASY-NOT-SKIP-DETERMINE  VALUE "N".
+
+       77 RANDOM-DIGIT   PIC  9(1) VALUE ZERO.
+
+      * GAME MODE - ONE PLAYER AGAINST THE CPU, OR TWO PLAYERS TAKING
+      * TURNS ON THE SAME GRID - CYCLED VIA PB-MODE
+       77 FLAG-GAME-MODE    PIC  X(1) VALUE "1".
+           88 SINGLE-PLAYER-MODE       VALUE "1".
+           88 TWO-PLAYER-MODE          VALUE "2".
+
+       77 FLAG-CURRENT-TURN PIC  X(1) VALUE "1".
+           88 PLAYER-ONE-TURN          VALUE "1".
+           88 PLAYER-TWO-TURN          VALUE "2".
+
        77 FORM1-HANDLE                 USAGE HANDLE OF WINDOW.
        77 BMP-X             PIC  S9(9) COMP-4 VALUE ZERO.
        77 BMP-O             PIC  S9(9) COMP-4 VALUE ZERO.
        77 BMP-N             PIC  S9(9) COMP-4 VALUE ZERO.
+       77 BMP-CURSOR        PIC  S9(9) COMP-4 VALUE ZERO.
+
+      * BITMAP THEME - TTTTHEME NAMES A FOLDER OF X/O/N/C.BMP FILES TO
+      * LOAD INSTEAD OF THE DEFAULT "IMG" SET; SEE LOAD-IMAGES
+       77 BMP-THEME-FOLDER  PIC  X(20) VALUE SPACES.
+       77 BMP-IMAGE-PATH    PIC  X(40) VALUE SPACES.
        77 IDX               PIC  S9(4) COMP   VALUE ZERO.
        77 IDX-2             PIC  S9(4) COMP   VALUE ZERO.
+       77 SAVE-CLICKED-IDX  PIC  S9(4) COMP   VALUE ZERO.
        77 COMPUTER-CHOSE    PIC  S9(1)        VALUE ZERO.
        77 EL-COUNT          PIC  S9(4) COMP   VALUE ZERO.
 
+      * CURRENT CELL SELECTED BY KEYBOARD-ONLY NAVIGATION (THE PB-NAV-
+      * LEFT/UP/DOWN/RIGHT/PLACE BUTTONS ON FORM1) - 1 THRU 9, SAME
+      * NUMBERING AS ROW-EL
+       77 CUR-CELL-IDX      PIC  S9(4) COMP   VALUE 1.
+
        78 WK-O                     VALUE "O".
        78 WK-X                     VALUE "X".
 
@@ -92,30 +222,107 @@
       *  THIS IS THE MAIN FORM WITH ALL THE ELEMENTS
       * --------------------------------------------------------------
        SCREEN  SECTION.
+      * --------------------------------------------------------------
+      *  STARTUP FORM - ASKS THE OPERATOR/PLAYER FOR A NAME, WHICH
+      *  IS THEN USED AS THE STATS.DAT KEY AND IN THE GAME MESSAGES.
+      * --------------------------------------------------------------
+       01 FORM0.
+          05 LABEL LINE 3 COL 4 COLOR 2
+             TITLE MSG-BANNER.
+
+          05 LABEL LINE 6 COL 4
+             TITLE MSG-NAME-PROMPT.
+
+          05 NAME-ENTRY ENTRY-FIELD LINE 8 COL 4 LINES 1 SIZE 20
+             USING OPERATOR-NAME.
+
+          05 PB-NAME-OK PUSH-BUTTON LINE 10 COL 4 LINES 1 SIZE 10
+             TITLE MSG-OK-BUTTON
+             EXCEPTION-VALUE 13
+             ID 90001.
+
+      *   SHOWN ONLY WHEN AN IN-PROGRESS GAME IS FOUND FOR THIS NAME
+          05 LBL-CHECKPOINT LABEL LINE 12 COL 4 COLOR 3 SIZE 34
+             TITLE "                                  ".
+
+          05 PB-RESUME PUSH-BUTTON LINE 14 COL 4 LINES 1 SIZE 17
+             TITLE MSG-RESUME-BUTTON
+             EXCEPTION-VALUE 14
+             ID 90002 ENABLED 0.
+
+          05 PB-NEW-GAME PUSH-BUTTON LINE 14 COL 22 LINES 1 SIZE 17
+             TITLE MSG-NEWGAME-BUTTON
+             EXCEPTION-VALUE 15
+             ID 90003 ENABLED 0.
+
+      * --------------------------------------------------------------
+      *  THIS IS THE MAIN FORM WITH ALL THE ELEMENTS
+      * --------------------------------------------------------------
        01 FORM1.
           05 LABEL LINE 3 COL 4 COLOR 2
-             TITLE "TIC TAC TOE BY ISAAC GARCIA PEVERI".
+             TITLE MSG-BANNER.
 
           05 LABEL LINE 3 COL 4
-             TITLE "CLICCA SU UNA CASELLA A TUA SCELTA".
+             TITLE MSG-CLICK-CELL.
 
           05 LABEL LINE 4 COL 4 COLOR 7
-             TITLE "TANTO PERDERAI INESORABILMENTE!!!".
+             TITLE MSG-TAUNT.
 
           05 LBL-MSG LABEL LINE 19 COL 4 COLOR 3
              TITLE "                               ".
 
       *   RESET AND CANCEL BUTTONS
           05 PB-RS PUSH-BUTTON LINE 21 COL 9  LINES 1 SIZE 10
-             TITLE "RESET"
+             TITLE MSG-RESET-BUTTON
              EXCEPTION-VALUE 5001
              ID 50001.
 
           05 PB-C  PUSH-BUTTON LINE 21 COL 23 LINES 1 SIZE 10
-             TITLE "ESCI"
+             TITLE MSG-EXIT-BUTTON
              EXCEPTION-VALUE 27
              ID 50002.
 
+      *   CPU DIFFICULTY SELECTOR - CLICK TO CYCLE FACILE/NORMALE/
+      *   IMBATTIBILE
+          05 PB-DIFF PUSH-BUTTON LINE 23 COL 9 LINES 1 SIZE 23
+             TITLE MSG-DIFF-UNBEATABLE
+             EXCEPTION-VALUE 5002
+             ID 50003.
+
+      *   GAME MODE SELECTOR - CLICK TO CYCLE 1 GIOCATORE/2 GIOCATORI
+          05 PB-MODE PUSH-BUTTON LINE 24 COL 9 LINES 1 SIZE 23
+             TITLE MSG-MODE-1P
+             EXCEPTION-VALUE 5003
+             ID 50004.
+
+      *   KEYBOARD-ONLY GRID NAVIGATION - MOVES CUR-CELL-IDX AROUND
+      *   THE 3X3 GRID AND PLACES THE CURRENT PLAYER'S MARK ON IT,
+      *   FOR PLAYERS WHO WOULD RATHER NOT USE THE MOUSE
+          05 PB-NAV-LEFT PUSH-BUTTON LINE 25 COL 9 LINES 1 SIZE 4
+             TITLE "<"
+             EXCEPTION-VALUE 6001
+             ID 50005.
+
+          05 PB-NAV-UP PUSH-BUTTON LINE 25 COL 14 LINES 1 SIZE 4
+             TITLE "^"
+             EXCEPTION-VALUE 6002
+             ID 50006.
+
+          05 PB-NAV-DOWN PUSH-BUTTON LINE 25 COL 19 LINES 1 SIZE 4
+             TITLE "v"
+             EXCEPTION-VALUE 6003
+             ID 50007.
+
+          05 PB-NAV-RIGHT PUSH-BUTTON LINE 25 COL 24 LINES 1 SIZE 4
+             TITLE ">"
+             EXCEPTION-VALUE 6004
+             ID 50008.
+
+          05 PB-NAV-PLACE PUSH-BUTTON LINE 25 COL 29 LINES 1 SIZE 12
+             TITLE MSG-PLACE-BUTTON
+             EXCEPTION-VALUE 6005
+             ID 50009.
+
       *   FIRST ROW BUTTONS
           05 PB-11 PUSH-BUTTON LINE 7 COL 11 LINES 30 SIZE 30
              BITMAP-HANDLE BMP-N BITMAP-NUMBER 1 FRAMED SQUARE
@@ -163,31 +370,178 @@
       * --------------------------------------------------------------
        PROCEDURE  DIVISION.
        MAIN-LOGIC.
+           PERFORM LOAD-LANGUAGE-TEXT
            PERFORM LOAD-IMAGES
-           PERFORM INITIALIZE-GAME
+           PERFORM CAPTURE-OPERATOR-NAME
+
+           IF RESUME-GAME
+              PERFORM RESTORE-CHECKPOINT-STATE
+           ELSE
+              PERFORM INITIALIZE-GAME
+              PERFORM CLEAR-CHECKPOINT
+           END-IF
+
            PERFORM DISPLAY-SCREEN
 
-           MOVE FUNCTION CURRENT-DATE(15:1) TO COMPUTER-CHOSE
-           IF COMPUTER-CHOSE NOT = 7
-              SET CPU-STARTS TO TRUE
-              PERFORM COMPUTER-MOVE
+           IF RESUME-GAME
+              PERFORM REFRESH-GRID-DISPLAY
+           ELSE
+              MOVE FUNCTION CURRENT-DATE(15:1) TO COMPUTER-CHOSE
+              IF COMPUTER-CHOSE NOT = 7
+                 SET CPU-STARTS TO TRUE
+                 PERFORM COMPUTER-MOVE
+              END-IF
            END-IF
 
            PERFORM FORM1-WORKING-CYCLE
            .
       /
       * --------------------------------------------------------------
-      *   THIS SHOULD BE DONE ONLY ONE TIME!
+      *   THE UI LANGUAGE IS SWITCHED BY SETTING THE TTTLANG
+      *   ENVIRONMENT VARIABLE TO "EN" - ANYTHING ELSE (OR LEAVING IT
+      *   UNSET) KEEPS THE ORIGINAL ITALIAN. THEN COPY THE ROW FOR THE
+      *   CURRENT FLAG-LANGUAGE OUT OF LANG-TEXT-TABLE INTO THE MSG-
+      *   FIELDS THE SCREENS AND MESSAGES USE. CALLED ONCE AT STARTUP,
+      *   BEFORE ANY FORM IS DISPLAYED.
+      * --------------------------------------------------------------
+       LOAD-LANGUAGE-TEXT.
+           ACCEPT FLAG-LANGUAGE FROM ENVIRONMENT "TTTLANG"
+           IF FLAG-LANGUAGE NOT = "EN"
+              SET LANGUAGE-ITALIAN TO TRUE
+           END-IF
+
+           IF LANGUAGE-ENGLISH
+              SET LANG-IDX TO 2
+           ELSE
+              SET LANG-IDX TO 1
+           END-IF
+
+           MOVE LANG-BANNER(LANG-IDX)           TO MSG-BANNER
+           MOVE LANG-WINDOW-TITLE(LANG-IDX)      TO MSG-WINDOW-TITLE
+           MOVE LANG-NAME-PROMPT(LANG-IDX)       TO MSG-NAME-PROMPT
+           MOVE LANG-OK-BUTTON(LANG-IDX)         TO MSG-OK-BUTTON
+           MOVE LANG-RESUME-BUTTON(LANG-IDX)     TO MSG-RESUME-BUTTON
+           MOVE LANG-NEWGAME-BUTTON(LANG-IDX)    TO MSG-NEWGAME-BUTTON
+           MOVE LANG-CHECKPOINT-FOUND(LANG-IDX)  TO
+                MSG-CHECKPOINT-FOUND
+           MOVE LANG-CLICK-CELL(LANG-IDX)        TO MSG-CLICK-CELL
+           MOVE LANG-TAUNT(LANG-IDX)             TO MSG-TAUNT
+           MOVE LANG-RESET-BUTTON(LANG-IDX)      TO MSG-RESET-BUTTON
+           MOVE LANG-EXIT-BUTTON(LANG-IDX)       TO MSG-EXIT-BUTTON
+           MOVE LANG-PLACE-BUTTON(LANG-IDX)      TO MSG-PLACE-BUTTON
+           MOVE LANG-DIFF-EASY(LANG-IDX)         TO MSG-DIFF-EASY
+           MOVE LANG-DIFF-NORMAL(LANG-IDX)       TO MSG-DIFF-NORMAL
+           MOVE LANG-DIFF-UNBEATABLE(LANG-IDX)   TO MSG-DIFF-UNBEATABLE
+           MOVE LANG-MODE-1P(LANG-IDX)           TO MSG-MODE-1P
+           MOVE LANG-MODE-2P(LANG-IDX)           TO MSG-MODE-2P
+           MOVE LANG-WIN-P2(LANG-IDX)            TO MSG-WIN-P2
+           MOVE LANG-WIN-P1(LANG-IDX)            TO MSG-WIN-P1
+           MOVE LANG-DRAW(LANG-IDX)              TO MSG-DRAW
+           .
+      /
+      * --------------------------------------------------------------
+      *   THIS SHOULD BE DONE ONLY ONE TIME! THE BITMAP FOLDER CAN BE
+      *   CHANGED WITHOUT A RECOMPILE BY SETTING THE TTTTHEME
+      *   ENVIRONMENT VARIABLE TO ANOTHER FOLDER OF X/O/N/C.BMP FILES -
+      *   IT DEFAULTS TO THE ORIGINAL "IMG" FOLDER WHEN NOT SET.
       * --------------------------------------------------------------
        LOAD-IMAGES.
-           CALL "W$BITMAP" USING WBITMAP-LOAD "IMG\X.BMP"
+           ACCEPT BMP-THEME-FOLDER FROM ENVIRONMENT "TTTTHEME"
+           IF BMP-THEME-FOLDER = SPACES
+              MOVE "IMG" TO BMP-THEME-FOLDER
+           END-IF
+
+           MOVE SPACES TO BMP-IMAGE-PATH
+           STRING BMP-THEME-FOLDER DELIMITED BY SPACE
+                  "\X.BMP"         DELIMITED BY SIZE
+                  INTO BMP-IMAGE-PATH
+           CALL "W$BITMAP" USING WBITMAP-LOAD BMP-IMAGE-PATH
                    GIVING BMP-X
 
-           CALL "W$BITMAP" USING WBITMAP-LOAD "IMG\O.BMP"
+           MOVE SPACES TO BMP-IMAGE-PATH
+           STRING BMP-THEME-FOLDER DELIMITED BY SPACE
+                  "\O.BMP"         DELIMITED BY SIZE
+                  INTO BMP-IMAGE-PATH
+           CALL "W$BITMAP" USING WBITMAP-LOAD BMP-IMAGE-PATH
                    GIVING BMP-O
 
-           CALL "W$BITMAP" USING WBITMAP-LOAD "IMG\N.BMP"
+           MOVE SPACES TO BMP-IMAGE-PATH
+           STRING BMP-THEME-FOLDER DELIMITED BY SPACE
+                  "\N.BMP"         DELIMITED BY SIZE
+                  INTO BMP-IMAGE-PATH
+           CALL "W$BITMAP" USING WBITMAP-LOAD BMP-IMAGE-PATH
                    GIVING BMP-N
+
+           MOVE SPACES TO BMP-IMAGE-PATH
+           STRING BMP-THEME-FOLDER DELIMITED BY SPACE
+                  "\C.BMP"         DELIMITED BY SIZE
+                  INTO BMP-IMAGE-PATH
+           CALL "W$BITMAP" USING WBITMAP-LOAD BMP-IMAGE-PATH
+                   GIVING BMP-CURSOR
+           .
+      /
+      * --------------------------------------------------------------
+      *   SOUND CUE PLAYED WHEN A GAME ENDS IN A WIN, LOSS OR DRAW -
+      *   CALLED ALONGSIDE DISABLE-ALL-BUTTONS IN EVALUATE-TURN-RESULT.
+      * --------------------------------------------------------------
+       PLAY-END-SOUND.
+           CALL "W$SOUND" USING WSOUND-PLAY "SND\END.WAV"
+           .
+      /
+      * --------------------------------------------------------------
+      *   ASK THE OPERATOR/PLAYER FOR A NAME BEFORE THE GAME STARTS.
+      *   LEAVING THE FIELD BLANK KEEPS THE "DEFAULT" OPERATOR-NAME.
+      * --------------------------------------------------------------
+       CAPTURE-OPERATOR-NAME.
+           SET START-NEW-GAME-CHOSEN TO TRUE
+
+           DISPLAY STANDARD GRAPHICAL WINDOW
+              LINES 17 SIZE 41 COLOR 65793,
+              TITLE-BAR, TITLE MSG-WINDOW-TITLE, WITH SYSTEM MENU,
+              HANDLE FORM0-HANDLE
+
+           DISPLAY FORM0 UPON FORM0-HANDLE
+
+           PERFORM UNTIL ENTER-PUSHED
+              ACCEPT FORM0
+              IF EXIT-PUSHED
+                 PERFORM FORM1-EXIT
+              END-IF
+              IF EVENT-OCCURRED AND EVENT-TYPE = CMD-CLOSE
+                 PERFORM FORM1-EXIT
+              END-IF
+           END-PERFORM
+
+           IF OPERATOR-NAME = SPACES
+              MOVE "DEFAULT" TO OPERATOR-NAME
+           END-IF
+
+           PERFORM CHECK-FOR-CHECKPOINT
+
+           IF RESUME-AVAILABLE
+              MODIFY LBL-CHECKPOINT
+                 TITLE MSG-CHECKPOINT-FOUND
+              MODIFY PB-RESUME   ENABLED 1
+              MODIFY PB-NEW-GAME ENABLED 1
+
+              INITIALIZE KEY-STATUS
+              PERFORM UNTIL RESUME-GAME OR START-NEW-GAME-CHOSEN
+                 ACCEPT FORM0
+                 IF EXIT-PUSHED
+                    PERFORM FORM1-EXIT
+                 END-IF
+                 IF EVENT-OCCURRED AND EVENT-TYPE = CMD-CLOSE
+                    PERFORM FORM1-EXIT
+                 END-IF
+                 EVALUATE KEY-STATUS
+                    WHEN 14 SET RESUME-GAME           TO TRUE
+                    WHEN 15 SET START-NEW-GAME-CHOSEN TO TRUE
+                 END-EVALUATE
+              END-PERFORM
+           END-IF
+
+           DESTROY FORM0-HANDLE
+           INITIALIZE KEY-STATUS
            .
       /
       * --------------------------------------------------------------
@@ -196,11 +550,12 @@
       * --------------------------------------------------------------
        INITIALIZE-GAME.
            INITIALIZE GRID-BUFFER
-           SET NONE-WINS     TO TRUE
-           SET MOVE-NOT-DONE TO TRUE
-           SET GRID-NOT-FULL TO TRUE
-           SET PLAYER-STARTS TO TRUE
-           SET FIRST-TIME    TO TRUE
+           SET NONE-WINS       TO TRUE
+           SET MOVE-NOT-DONE   TO TRUE
+           SET GRID-NOT-FULL   TO TRUE
+           SET PLAYER-STARTS   TO TRUE
+           SET FIRST-TIME      TO TRUE
+           SET PLAYER-ONE-TURN TO TRUE
 
            MODIFY PB-11 ENABLED 1 BITMAP-HANDLE BMP-N
            MODIFY PB-12 ENABLED 1 BITMAP-HANDLE BMP-N
@@ -213,6 +568,71 @@
            MODIFY PB-33 ENABLED 1 BITMAP-HANDLE BMP-N
 
            MODIFY LBL-MSG TITLE = SPACES
+
+           MOVE 1 TO CUR-CELL-IDX
+           PERFORM SHOW-CURSOR
+           .
+      /
+      * --------------------------------------------------------------
+      *   CYCLE THE CPU DIFFICULTY FACILE -> NORMALE -> IMBATTIBILE
+      *   EACH TIME PB-DIFF IS CLICKED
+      * --------------------------------------------------------------
+       CYCLE-DIFFICULTY.
+           EVALUATE TRUE
+              WHEN DIFFICULTY-EASY
+                   SET DIFFICULTY-NORMAL     TO TRUE
+                   MODIFY PB-DIFF TITLE MSG-DIFF-NORMAL
+              WHEN DIFFICULTY-NORMAL
+                   SET DIFFICULTY-UNBEATABLE TO TRUE
+                   MODIFY PB-DIFF TITLE MSG-DIFF-UNBEATABLE
+              WHEN OTHER
+                   SET DIFFICULTY-EASY       TO TRUE
+                   MODIFY PB-DIFF TITLE MSG-DIFF-EASY
+           END-EVALUATE
+           .
+      /
+      * --------------------------------------------------------------
+      *   CYCLE BETWEEN 1-PLAYER (AGAINST THE CPU) AND 2-PLAYER
+      *   (HUMAN VS HUMAN, ALTERNATING TURNS ON THE SAME GRID) MODE
+      *   EACH TIME PB-MODE IS CLICKED. A FRESH GAME IS STARTED SO
+      *   THE TURN ORDER AND BITMAPS ARE NEVER LEFT INCONSISTENT.
+      * --------------------------------------------------------------
+       CYCLE-GAME-MODE.
+           EVALUATE TRUE
+              WHEN SINGLE-PLAYER-MODE
+                   SET TWO-PLAYER-MODE    TO TRUE
+                   MODIFY PB-MODE TITLE MSG-MODE-2P
+              WHEN OTHER
+                   SET SINGLE-PLAYER-MODE TO TRUE
+                   MODIFY PB-MODE TITLE MSG-MODE-1P
+           END-EVALUATE
+
+           PERFORM INITIALIZE-GAME
+           PERFORM CLEAR-CHECKPOINT
+           .
+      /
+      * --------------------------------------------------------------
+      *   SET PB-DIFF/PB-MODE'S TITLES TO MATCH FLAG-DIFFICULTY AND
+      *   FLAG-GAME-MODE AS THEY CURRENTLY STAND - USED AFTER A
+      *   CHECKPOINT RESTORE, WHERE BOTH CAN COME BACK AS ANYTHING
+      *   OTHER THAN THEIR NEW-GAME DEFAULTS.
+      * --------------------------------------------------------------
+       REFRESH-MODE-AND-DIFFICULTY-TITLES.
+           EVALUATE TRUE
+              WHEN DIFFICULTY-EASY
+                   MODIFY PB-DIFF TITLE MSG-DIFF-EASY
+              WHEN DIFFICULTY-NORMAL
+                   MODIFY PB-DIFF TITLE MSG-DIFF-NORMAL
+              WHEN OTHER
+                   MODIFY PB-DIFF TITLE MSG-DIFF-UNBEATABLE
+           END-EVALUATE
+
+           EVALUATE TRUE
+              WHEN TWO-PLAYER-MODE
+                   MODIFY PB-MODE TITLE MSG-MODE-2P
+              WHEN OTHER
+                   MODIFY PB-MODE TITLE MSG-MODE-1P
+           END-EVALUATE
            .
       /
       * --------------------------------------------------------------
@@ -220,8 +640,8 @@
       * --------------------------------------------------------------
        DISPLAY-SCREEN.
            DISPLAY STANDARD GRAPHICAL WINDOW
-              LINES 23 SIZE 41 COLOR 65793,
-              TITLE-BAR, TITLE "TIC TAC TOE", WITH SYSTEM MENU,
+              LINES 26 SIZE 41 COLOR 65793,
+              TITLE-BAR, TITLE MSG-WINDOW-TITLE, WITH SYSTEM MENU,
               HANDLE FORM1-HANDLE
 
            DISPLAY FORM1 UPON FORM1-HANDLE
@@ -261,74 +681,151 @@
       * >...  FIRST ROW BUTTON CLICKS
               WHEN KEY-STATUS = 1001
                    IF ROW-EL(1) = SPACES
-                      MOVE WK-O TO ROW-EL(1)
-                      MODIFY PB-11 BITMAP-HANDLE BMP-O
                       MOVE 1    TO IDX
-FIX.3                 PERFORM COMPUTER-MOVE
+                      PERFORM PLACE-PLAYER-MARK
+                      PERFORM LOG-PLAYER-MOVE
+                      PERFORM SAVE-CHECKPOINT
+                      PERFORM ADVANCE-TURN
+                      IF TWO-PLAYER-MODE
+                         PERFORM EVALUATE-TURN-RESULT
+                      ELSE
+FIX.3                    PERFORM COMPUTER-MOVE
+                      END-IF
                    END-IF
               WHEN KEY-STATUS = 1002
                    IF ROW-EL(2) = SPACES
-                      MOVE WK-O TO ROW-EL(2)
-                      MODIFY PB-12 BITMAP-HANDLE BMP-O
                       MOVE 2    TO IDX
-FIX.3                 PERFORM COMPUTER-MOVE
+                      PERFORM PLACE-PLAYER-MARK
+                      PERFORM LOG-PLAYER-MOVE
+                      PERFORM SAVE-CHECKPOINT
+                      PERFORM ADVANCE-TURN
+                      IF TWO-PLAYER-MODE
+                         PERFORM EVALUATE-TURN-RESULT
+                      ELSE
+FIX.3                    PERFORM COMPUTER-MOVE
+                      END-IF
                    END-IF
               WHEN KEY-STATUS = 1003
                    IF ROW-EL(3) = SPACES
-                      MOVE WK-O TO ROW-EL(3)
-                      MODIFY PB-13 BITMAP-HANDLE BMP-O
                       MOVE 3    TO IDX
-FIX.3                 PERFORM COMPUTER-MOVE
+                      PERFORM PLACE-PLAYER-MARK
+                      PERFORM LOG-PLAYER-MOVE
+                      PERFORM SAVE-CHECKPOINT
+                      PERFORM ADVANCE-TURN
+                      IF TWO-PLAYER-MODE
+                         PERFORM EVALUATE-TURN-RESULT
+                      ELSE
+FIX.3                    PERFORM COMPUTER-MOVE
+                      END-IF
                    END-IF
 
       * >...  SECOND ROW BUTTON CLICKS
               WHEN KEY-STATUS = 2001
                    IF ROW-EL(4) = SPACES
-                      MOVE WK-O TO ROW-EL(4)
-                      MODIFY PB-21 BITMAP-HANDLE BMP-O
                       MOVE 4    TO IDX
-FIX.3                 PERFORM COMPUTER-MOVE
+                      PERFORM PLACE-PLAYER-MARK
+                      PERFORM LOG-PLAYER-MOVE
+                      PERFORM SAVE-CHECKPOINT
+                      PERFORM ADVANCE-TURN
+                      IF TWO-PLAYER-MODE
+                         PERFORM EVALUATE-TURN-RESULT
+                      ELSE
+FIX.3                    PERFORM COMPUTER-MOVE
+                      END-IF
                    END-IF
               WHEN KEY-STATUS = 2002
                    IF ROW-EL(5) = SPACES
-                      MOVE WK-O TO ROW-EL(5)
-                      MODIFY PB-22 BITMAP-HANDLE BMP-O
                       MOVE 5    TO IDX
-FIX.3                 PERFORM COMPUTER-MOVE
+                      PERFORM PLACE-PLAYER-MARK
+                      PERFORM LOG-PLAYER-MOVE
+                      PERFORM SAVE-CHECKPOINT
+                      PERFORM ADVANCE-TURN
+                      IF TWO-PLAYER-MODE
+                         PERFORM EVALUATE-TURN-RESULT
+                      ELSE
+FIX.3                    PERFORM COMPUTER-MOVE
+                      END-IF
                    END-IF
               WHEN KEY-STATUS = 2003
                    IF ROW-EL(6) = SPACES
-                      MOVE WK-O TO ROW-EL(6)
-                      MODIFY PB-23 BITMAP-HANDLE BMP-O
                       MOVE 6    TO IDX
-FIX.3                 PERFORM COMPUTER-MOVE
+                      PERFORM PLACE-PLAYER-MARK
+                      PERFORM LOG-PLAYER-MOVE
+                      PERFORM SAVE-CHECKPOINT
+                      PERFORM ADVANCE-TURN
+                      IF TWO-PLAYER-MODE
+                         PERFORM EVALUATE-TURN-RESULT
+                      ELSE
+FIX.3                    PERFORM COMPUTER-MOVE
+                      END-IF
                    END-IF
 
       * >...  THIRD ROW BUTTON CLICKS
               WHEN KEY-STATUS = 3001
                    IF ROW-EL(7) = SPACES
-                      MOVE WK-O TO ROW-EL(7)
-                      MODIFY PB-31 BITMAP-HANDLE BMP-O
                       MOVE 7    TO IDX
-FIX.3                 PERFORM COMPUTER-MOVE
+                      PERFORM PLACE-PLAYER-MARK
+                      PERFORM LOG-PLAYER-MOVE
+                      PERFORM SAVE-CHECKPOINT
+                      PERFORM ADVANCE-TURN
+                      IF TWO-PLAYER-MODE
+                         PERFORM EVALUATE-TURN-RESULT
+                      ELSE
+FIX.3                    PERFORM COMPUTER-MOVE
+                      END-IF
                    END-IF
               WHEN KEY-STATUS = 3002
                    IF ROW-EL(8) = SPACES
-                      MOVE WK-O TO ROW-EL(8)
-                      MODIFY PB-32 BITMAP-HANDLE BMP-O
                       MOVE 8    TO IDX
-FIX.3                 PERFORM COMPUTER-MOVE
+                      PERFORM PLACE-PLAYER-MARK
+                      PERFORM LOG-PLAYER-MOVE
+                      PERFORM SAVE-CHECKPOINT
+                      PERFORM ADVANCE-TURN
+                      IF TWO-PLAYER-MODE
+                         PERFORM EVALUATE-TURN-RESULT
+                      ELSE
+FIX.3                    PERFORM COMPUTER-MOVE
+                      END-IF
                    END-IF
               WHEN KEY-STATUS = 3003
                    IF ROW-EL(9) = SPACES
-                      MOVE WK-O TO ROW-EL(9)
-                      MODIFY PB-33 BITMAP-HANDLE BMP-O
                       MOVE 9    TO IDX
-FIX.3                 PERFORM COMPUTER-MOVE
+                      PERFORM PLACE-PLAYER-MARK
+                      PERFORM LOG-PLAYER-MOVE
+                      PERFORM SAVE-CHECKPOINT
+                      PERFORM ADVANCE-TURN
+                      IF TWO-PLAYER-MODE
+                         PERFORM EVALUATE-TURN-RESULT
+                      ELSE
+FIX.3                    PERFORM COMPUTER-MOVE
+                      END-IF
                    END-IF
 
               WHEN KEY-STATUS = 5001
                    PERFORM INITIALIZE-GAME
+                   PERFORM CLEAR-CHECKPOINT
+
+              WHEN KEY-STATUS = 5002
+                   PERFORM CYCLE-DIFFICULTY
+
+              WHEN KEY-STATUS = 5003
+                   PERFORM CYCLE-GAME-MODE
+
+      * >...  KEYBOARD-ONLY GRID NAVIGATION
+              WHEN KEY-STATUS = 6001
+                   PERFORM MOVE-CURSOR-LEFT
+
+              WHEN KEY-STATUS = 6002
+                   PERFORM MOVE-CURSOR-UP
+
+              WHEN KEY-STATUS = 6003
+                   PERFORM MOVE-CURSOR-DOWN
+
+              WHEN KEY-STATUS = 6004
+                   PERFORM MOVE-CURSOR-RIGHT
+
+              WHEN KEY-STATUS = 6005
+                   PERFORM PLACE-AT-CURSOR
 
            END-EVALUATE
 
@@ -336,9 +833,273 @@ FIX.3                 PERFORM COMPUTER-MOVE
            .
       /
       * --------------------------------------------------------------
+      *   PLACE THE CURRENT HUMAN PLAYER'S MARK ON CELL IDX. ON A
+      *   SINGLE-PLAYER GAME THE HUMAN IS ALWAYS "O"; ON A 2-PLAYER
+      *   GAME THE MARK ALTERNATES WITH FLAG-CURRENT-TURN.
+      * --------------------------------------------------------------
+       PLACE-PLAYER-MARK.
+           MOVE IDX TO SAVE-CLICKED-IDX
+           PERFORM HIDE-CURSOR
+           MOVE SAVE-CLICKED-IDX TO IDX
+           MOVE IDX TO CUR-CELL-IDX
+
+           EVALUATE TRUE
+              WHEN TWO-PLAYER-MODE AND PLAYER-TWO-TURN
+                   MOVE WK-X TO ROW-EL(IDX)
+                   PERFORM MARK-CELL-BITMAP-X
+              WHEN OTHER
+                   MOVE WK-O TO ROW-EL(IDX)
+                   PERFORM MARK-CELL-BITMAP-O
+           END-EVALUATE
+           .
+
+      * --------------------------------------------------------------
+      *   HAND THE TURN TO THE OTHER HUMAN PLAYER WHEN IN 2-PLAYER
+      *   MODE. IN SINGLE-PLAYER MODE THE HUMAN IS ALWAYS PLAYER-ONE,
+      *   SO THE TURN NEVER NEEDS TO ADVANCE.
+      * --------------------------------------------------------------
+       ADVANCE-TURN.
+           IF TWO-PLAYER-MODE
+              IF PLAYER-ONE-TURN
+                 SET PLAYER-TWO-TURN TO TRUE
+              ELSE
+                 SET PLAYER-ONE-TURN TO TRUE
+              END-IF
+           END-IF
+           .
+
+       MARK-CELL-BITMAP-O.
+           EVALUATE IDX
+              WHEN 1 MODIFY PB-11 BITMAP-HANDLE BMP-O
+              WHEN 2 MODIFY PB-12 BITMAP-HANDLE BMP-O
+              WHEN 3 MODIFY PB-13 BITMAP-HANDLE BMP-O
+              WHEN 4 MODIFY PB-21 BITMAP-HANDLE BMP-O
+              WHEN 5 MODIFY PB-22 BITMAP-HANDLE BMP-O
+              WHEN 6 MODIFY PB-23 BITMAP-HANDLE BMP-O
+              WHEN 7 MODIFY PB-31 BITMAP-HANDLE BMP-O
+              WHEN 8 MODIFY PB-32 BITMAP-HANDLE BMP-O
+              WHEN 9 MODIFY PB-33 BITMAP-HANDLE BMP-O
+           END-EVALUATE
+           .
+
+       MARK-CELL-BITMAP-X.
+           EVALUATE IDX
+              WHEN 1 MODIFY PB-11 BITMAP-HANDLE BMP-X
+              WHEN 2 MODIFY PB-12 BITMAP-HANDLE BMP-X
+              WHEN 3 MODIFY PB-13 BITMAP-HANDLE BMP-X
+              WHEN 4 MODIFY PB-21 BITMAP-HANDLE BMP-X
+              WHEN 5 MODIFY PB-22 BITMAP-HANDLE BMP-X
+              WHEN 6 MODIFY PB-23 BITMAP-HANDLE BMP-X
+              WHEN 7 MODIFY PB-31 BITMAP-HANDLE BMP-X
+              WHEN 8 MODIFY PB-32 BITMAP-HANDLE BMP-X
+              WHEN 9 MODIFY PB-33 BITMAP-HANDLE BMP-X
+           END-EVALUATE
+           .
+
+       MARK-CELL-BITMAP-N.
+           EVALUATE IDX
+              WHEN 1 MODIFY PB-11 BITMAP-HANDLE BMP-N
+              WHEN 2 MODIFY PB-12 BITMAP-HANDLE BMP-N
+              WHEN 3 MODIFY PB-13 BITMAP-HANDLE BMP-N
+              WHEN 4 MODIFY PB-21 BITMAP-HANDLE BMP-N
+              WHEN 5 MODIFY PB-22 BITMAP-HANDLE BMP-N
+              WHEN 6 MODIFY PB-23 BITMAP-HANDLE BMP-N
+              WHEN 7 MODIFY PB-31 BITMAP-HANDLE BMP-N
+              WHEN 8 MODIFY PB-32 BITMAP-HANDLE BMP-N
+              WHEN 9 MODIFY PB-33 BITMAP-HANDLE BMP-N
+           END-EVALUATE
+           .
+
+       MARK-CELL-BITMAP-CURSOR.
+           EVALUATE IDX
+              WHEN 1 MODIFY PB-11 BITMAP-HANDLE BMP-CURSOR
+              WHEN 2 MODIFY PB-12 BITMAP-HANDLE BMP-CURSOR
+              WHEN 3 MODIFY PB-13 BITMAP-HANDLE BMP-CURSOR
+              WHEN 4 MODIFY PB-21 BITMAP-HANDLE BMP-CURSOR
+              WHEN 5 MODIFY PB-22 BITMAP-HANDLE BMP-CURSOR
+              WHEN 6 MODIFY PB-23 BITMAP-HANDLE BMP-CURSOR
+              WHEN 7 MODIFY PB-31 BITMAP-HANDLE BMP-CURSOR
+              WHEN 8 MODIFY PB-32 BITMAP-HANDLE BMP-CURSOR
+              WHEN 9 MODIFY PB-33 BITMAP-HANDLE BMP-CURSOR
+           END-EVALUATE
+           .
+      /
+      * --------------------------------------------------------------
+      *   SHOW/HIDE THE KEYBOARD-NAVIGATION CURSOR ON CUR-CELL-IDX.
+      *   AN OCCUPIED CELL IS LEFT SHOWING ITS OWN O/X/BLANK BITMAP -
+      *   THE CURSOR ONLY EVER HIGHLIGHTS AN OPEN CELL.
+      * --------------------------------------------------------------
+       SHOW-CURSOR.
+           IF ROW-EL(CUR-CELL-IDX) = SPACES
+              MOVE CUR-CELL-IDX TO IDX
+              PERFORM MARK-CELL-BITMAP-CURSOR
+           END-IF
+           .
+
+       HIDE-CURSOR.
+           EVALUATE ROW-EL(CUR-CELL-IDX)
+              WHEN WK-O
+                   MOVE CUR-CELL-IDX TO IDX
+                   PERFORM MARK-CELL-BITMAP-O
+              WHEN WK-X
+                   MOVE CUR-CELL-IDX TO IDX
+                   PERFORM MARK-CELL-BITMAP-X
+              WHEN OTHER
+                   MOVE CUR-CELL-IDX TO IDX
+                   PERFORM MARK-CELL-BITMAP-N
+           END-EVALUATE
+           .
+      /
+      * --------------------------------------------------------------
+      *   MOVE CUR-CELL-IDX ONE CELL AT A TIME AROUND THE 3X3 GRID,
+      *   WRAPPING AT EACH EDGE, FOR THE PB-NAV-LEFT/UP/DOWN/RIGHT
+      *   BUTTONS.
+      * --------------------------------------------------------------
+       MOVE-CURSOR-LEFT.
+           PERFORM HIDE-CURSOR
+           EVALUATE CUR-CELL-IDX
+              WHEN 1 MOVE 3 TO CUR-CELL-IDX
+              WHEN 2 MOVE 1 TO CUR-CELL-IDX
+              WHEN 3 MOVE 2 TO CUR-CELL-IDX
+              WHEN 4 MOVE 6 TO CUR-CELL-IDX
+              WHEN 5 MOVE 4 TO CUR-CELL-IDX
+              WHEN 6 MOVE 5 TO CUR-CELL-IDX
+              WHEN 7 MOVE 9 TO CUR-CELL-IDX
+              WHEN 8 MOVE 7 TO CUR-CELL-IDX
+              WHEN 9 MOVE 8 TO CUR-CELL-IDX
+           END-EVALUATE
+           PERFORM SHOW-CURSOR
+           .
+
+       MOVE-CURSOR-RIGHT.
+           PERFORM HIDE-CURSOR
+           EVALUATE CUR-CELL-IDX
+              WHEN 1 MOVE 2 TO CUR-CELL-IDX
+              WHEN 2 MOVE 3 TO CUR-CELL-IDX
+              WHEN 3 MOVE 1 TO CUR-CELL-IDX
+              WHEN 4 MOVE 5 TO CUR-CELL-IDX
+              WHEN 5 MOVE 6 TO CUR-CELL-IDX
+              WHEN 6 MOVE 4 TO CUR-CELL-IDX
+              WHEN 7 MOVE 8 TO CUR-CELL-IDX
+              WHEN 8 MOVE 9 TO CUR-CELL-IDX
+              WHEN 9 MOVE 7 TO CUR-CELL-IDX
+           END-EVALUATE
+           PERFORM SHOW-CURSOR
+           .
+
+       MOVE-CURSOR-UP.
+           PERFORM HIDE-CURSOR
+           EVALUATE CUR-CELL-IDX
+              WHEN 1 MOVE 7 TO CUR-CELL-IDX
+              WHEN 2 MOVE 8 TO CUR-CELL-IDX
+              WHEN 3 MOVE 9 TO CUR-CELL-IDX
+              WHEN 4 MOVE 1 TO CUR-CELL-IDX
+              WHEN 5 MOVE 2 TO CUR-CELL-IDX
+              WHEN 6 MOVE 3 TO CUR-CELL-IDX
+              WHEN 7 MOVE 4 TO CUR-CELL-IDX
+              WHEN 8 MOVE 5 TO CUR-CELL-IDX
+              WHEN 9 MOVE 6 TO CUR-CELL-IDX
+           END-EVALUATE
+           PERFORM SHOW-CURSOR
+           .
+
+       MOVE-CURSOR-DOWN.
+           PERFORM HIDE-CURSOR
+           EVALUATE CUR-CELL-IDX
+              WHEN 1 MOVE 4 TO CUR-CELL-IDX
+              WHEN 2 MOVE 5 TO CUR-CELL-IDX
+              WHEN 3 MOVE 6 TO CUR-CELL-IDX
+              WHEN 4 MOVE 7 TO CUR-CELL-IDX
+              WHEN 5 MOVE 8 TO CUR-CELL-IDX
+              WHEN 6 MOVE 9 TO CUR-CELL-IDX
+              WHEN 7 MOVE 1 TO CUR-CELL-IDX
+              WHEN 8 MOVE 2 TO CUR-CELL-IDX
+              WHEN 9 MOVE 3 TO CUR-CELL-IDX
+           END-EVALUATE
+           PERFORM SHOW-CURSOR
+           .
+      /
+      * --------------------------------------------------------------
+      *   PLACE THE CURRENT PLAYER'S MARK ON THE CELL THE KEYBOARD
+      *   CURSOR IS CURRENTLY ON - THE PB-NAV-PLACE BUTTON'S ACTION.
+      *   MIRRORS THE MOUSE CELL-CLICK HANDLING IN FORM1-EVAL-FUNC.
+      * --------------------------------------------------------------
+       PLACE-AT-CURSOR.
+           IF ROW-EL(CUR-CELL-IDX) = SPACES AND NONE-WINS
+                                            AND GRID-NOT-FULL
+              MOVE CUR-CELL-IDX TO IDX
+              PERFORM PLACE-PLAYER-MARK
+              PERFORM LOG-PLAYER-MOVE
+              PERFORM SAVE-CHECKPOINT
+              PERFORM ADVANCE-TURN
+              IF TWO-PLAYER-MODE
+                 PERFORM EVALUATE-TURN-RESULT
+              ELSE
+                 PERFORM COMPUTER-MOVE
+              END-IF
+           END-IF
+           .
+      /
+      * --------------------------------------------------------------
+      *   AUDIT LOG HELPERS - ONE ENTRY IS APPENDED TO MOVELOG.DAT
+      *   FOR EVERY MOVE, PLAYER OR CPU, AS IT HAPPENS.
+      * --------------------------------------------------------------
+       LOG-PLAYER-MOVE.
+           EVALUATE TRUE
+              WHEN TWO-PLAYER-MODE AND PLAYER-TWO-TURN
+                   MOVE "PLAYER2"      TO MVL-MOVER
+              WHEN TWO-PLAYER-MODE
+                   MOVE "PLAYER1"      TO MVL-MOVER
+              WHEN OTHER
+                   MOVE "PLAYER"       TO MVL-MOVER
+           END-EVALUATE
+           MOVE IDX            TO MVL-CELL-NUMBER
+           PERFORM LOG-MOVE
+           .
+
+       LOG-CPU-MOVE.
+           MOVE "CPU"          TO MVL-MOVER
+           MOVE COMPUTER-CHOSE TO MVL-CELL-NUMBER
+           PERFORM LOG-MOVE
+           .
+
+      * --------------------------------------------------------------
+      *   ON EASY, ROLL THE DICE FOR THIS CPU TURN: MOST OF THE TIME
+      *   IT PLACES ON WHATEVER OPEN CELL IT ALREADY RANDOMLY LANDED
+      *   ON ABOVE INSTEAD OF RUNNING THE FULL DETERMINE-MOVE CHAIN.
+      * --------------------------------------------------------------
+       ROLL-EASY-DIFFICULTY.
+           MOVE FUNCTION CURRENT-DATE(16:1) TO RANDOM-DIGIT
+           IF RANDOM-DIGIT < 7
+              SET EASY-SKIP-DETERMINE     TO TRUE
+           ELSE
+              SET EASY-NOT-SKIP-DETERMINE TO TRUE
+           END-IF
+           .
+
+       LOG-MOVE.
+           OPEN EXTEND MOVE-LOG-FILE
+           IF MOVE-LOG-STATUS = "35"
+              OPEN OUTPUT MOVE-LOG-FILE
+           END-IF
+
+           MOVE OPERATOR-NAME              TO MVL-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO MVL-GAME-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO MVL-GAME-TIME
+
+           WRITE MOVE-LOG-RECORD
+
+           CLOSE MOVE-LOG-FILE
+           .
+      /
+      * --------------------------------------------------------------
       *   CALCULATING NEXT MOVE AGAINST THE PLAYER
       * --------------------------------------------------------------
        COMPUTER-MOVE.
+           IF DIFFICULTY-EASY
+              PERFORM ROLL-EASY-DIFFICULTY
+           END-IF
+
            PERFORM UNTIL MOVE-DONE OR GRID-FULL
 
               MOVE FUNCTION CURRENT-DATE(15:1) TO COMPUTER-CHOSE
@@ -364,7 +1125,9 @@ FIX.3                 PERFORM COMPUTER-MOVE
                 IF NOT MOVE-DONE
                     SET MOVE-DONE    TO TRUE
 
-                    PERFORM DETERMINE-MOVE
+                    IF NOT (DIFFICULTY-EASY AND EASY-SKIP-DETERMINE)
+                       PERFORM DETERMINE-MOVE
+                    END-IF
 
                     MOVE WK-X        TO ROW-EL(COMPUTER-CHOSE)
                     EVALUATE COMPUTER-CHOSE
@@ -378,33 +1141,104 @@ FIX.3                 PERFORM COMPUTER-MOVE
                        WHEN 8 MODIFY PB-32 BITMAP-HANDLE BMP-X
                        WHEN 9 MODIFY PB-33 BITMAP-HANDLE BMP-X
                     END-EVALUATE
+
+                    PERFORM LOG-CPU-MOVE
+                    PERFORM SAVE-CHECKPOINT
                  END-IF
               END-IF
 
-FIX.4         PERFORM CHECK-GRID-FULL
+FIX.4         PERFORM EVALUATE-TURN-RESULT
+
+           END-PERFORM
+           .
+      /
+      * --------------------------------------------------------------
+      *   CHECKING IF GRID IS FULL AND WHO (IF ANYONE) HAS WON -
+      *   SHARED BY THE CPU'S TURN ABOVE AND, IN 2-PLAYER MODE, BY
+      *   EACH HUMAN PLAYER'S TURN IN FORM1-EVAL-FUNC.
+      * --------------------------------------------------------------
+       EVALUATE-TURN-RESULT.
+           PERFORM CHECK-GRID-FULL
 
       * ..... CHECKING IF PLAYER OR CPU WON
-              PERFORM CHECK-WINNER
+           PERFORM CHECK-WINNER
 
       * ..... FINAL STAGE: LAST MOMENTS AFTER LONG FIGHTING :)
-              EVALUATE TRUE
-                 WHEN COMPUTER-WINS
-                      PERFORM DISABLE-ALL-BUTTONS
-                      MODIFY LBL-MSG
-                    TITLE "               <<< HO VINTO IO! >>>"  COLOR 5
-                 WHEN PLAYER-WINS
-                      PERFORM DISABLE-ALL-BUTTONS
-                      MODIFY LBL-MSG
-                    TITLE "               <<< HAI VINTO!!! >>>"  COLOR 4
-              END-EVALUATE
+           EVALUATE TRUE
+              WHEN COMPUTER-WINS AND TWO-PLAYER-MODE
+                   PERFORM DISABLE-ALL-BUTTONS
+                   PERFORM PLAY-END-SOUND
+                   PERFORM RECORD-GAME-RESULT
+                   MODIFY LBL-MSG TITLE MSG-WIN-P2 COLOR 5
+              WHEN COMPUTER-WINS
+                   PERFORM DISABLE-ALL-BUTTONS
+                   PERFORM PLAY-END-SOUND
+                   PERFORM RECORD-GAME-RESULT
+                   PERFORM BUILD-CPU-WIN-MESSAGE
+                   MODIFY LBL-MSG TITLE DISPLAY-MESSAGE COLOR 5
+              WHEN PLAYER-WINS AND TWO-PLAYER-MODE
+                   PERFORM DISABLE-ALL-BUTTONS
+                   PERFORM PLAY-END-SOUND
+                   PERFORM RECORD-GAME-RESULT
+                   MODIFY LBL-MSG TITLE MSG-WIN-P1 COLOR 4
+              WHEN PLAYER-WINS
+                   PERFORM DISABLE-ALL-BUTTONS
+                   PERFORM PLAY-END-SOUND
+                   PERFORM RECORD-GAME-RESULT
+                   PERFORM BUILD-PLAYER-WIN-MESSAGE
+                   MODIFY LBL-MSG TITLE DISPLAY-MESSAGE COLOR 4
+           END-EVALUATE
 
-              IF GRID-FULL AND NONE-WINS
-                 PERFORM DISABLE-ALL-BUTTONS
-                 MODIFY LBL-MSG
-                    TITLE "               <<< SIAMO PARI!! >>>"  COLOR 6
+           IF GRID-FULL AND NONE-WINS
+              PERFORM DISABLE-ALL-BUTTONS
+              PERFORM PLAY-END-SOUND
+              PERFORM RECORD-GAME-RESULT
+              IF TWO-PLAYER-MODE
+                 MODIFY LBL-MSG TITLE MSG-DRAW COLOR 6
+              ELSE
+                 PERFORM BUILD-DRAW-MESSAGE
+                 MODIFY LBL-MSG TITLE DISPLAY-MESSAGE COLOR 6
               END-IF
+           END-IF
+           .
+      /
+      * --------------------------------------------------------------
+      *   PERSONALIZED SINGLE-PLAYER WIN/LOSE/DRAW MESSAGES, BUILT
+      *   FROM THE NAME CAPTURED ON FORM0 AT STARTUP AND THE
+      *   LANG-*-PREFIX/SUFFIX ROW FOR THE CURRENT LANG-IDX (SAME
+      *   LANGTEXT.CPY TABLE LOAD-LANGUAGE-TEXT USES FOR EVERYTHING
+      *   ELSE). ONLY THE FIRST FEW CHARACTERS OF THE NAME ARE USED -
+      *   THE FULL 20-CHARACTER NAME WOULD RUN THE MESSAGE PAST THE
+      *   RIGHT EDGE OF FORM1'S WINDOW.
+      * --------------------------------------------------------------
+       BUILD-CPU-WIN-MESSAGE.
+           MOVE SPACES TO DISPLAY-MESSAGE
+           STRING FUNCTION TRIM(LANG-CPU-WIN-PREFIX(LANG-IDX))
+                                                DELIMITED BY SIZE
+                  " "                          DELIMITED BY SIZE
+                  OPERATOR-NAME(1:6)           DELIMITED BY SPACE
+                  LANG-CPU-WIN-SUFFIX(LANG-IDX) DELIMITED BY SIZE
+                  INTO DISPLAY-MESSAGE
+           .
 
-           END-PERFORM
+       BUILD-PLAYER-WIN-MESSAGE.
+           MOVE SPACES TO DISPLAY-MESSAGE
+           STRING FUNCTION TRIM(LANG-PLAYER-WIN-PREFIX(LANG-IDX))
+                                                   DELIMITED BY SIZE
+                  " "                             DELIMITED BY SIZE
+                  OPERATOR-NAME(1:6)              DELIMITED BY SPACE
+                  LANG-PLAYER-WIN-SUFFIX(LANG-IDX) DELIMITED BY SIZE
+                  INTO DISPLAY-MESSAGE
+           .
+
+       BUILD-DRAW-MESSAGE.
+           MOVE SPACES TO DISPLAY-MESSAGE
+           STRING FUNCTION TRIM(LANG-DRAW-PREFIX(LANG-IDX))
+                                                DELIMITED BY SIZE
+                  " "                          DELIMITED BY SIZE
+                  OPERATOR-NAME(1:6)           DELIMITED BY SPACE
+                  LANG-DRAW-SUFFIX(LANG-IDX)   DELIMITED BY SIZE
+                  INTO DISPLAY-MESSAGE
            .
       /
       * --------------------------------------------------------------
@@ -440,6 +1274,7 @@ FIX.4         PERFORM CHECK-GRID-FULL
       * ---
       * ---
            IF (IDX = 1 OR 3 OR 7 OR 9) AND FIRST-TIME
+                                       AND NOT DIFFICULTY-NORMAL
               MOVE 5 TO COMPUTER-CHOSE
               SET OTHER-TIME TO TRUE
               MOVE ZERO TO IDX
@@ -1385,6 +2220,227 @@ FIX.2 * <<<**** END FIX
            .
       /
       * --------------------------------------------------------------
+      *   GAME JUST ENDED (WIN, LOSS OR DRAW) - UPDATE THE PERSISTENT
+      *   WIN/LOSS/DRAW TALLY FOR THE CURRENT OPERATOR.
+      * --------------------------------------------------------------
+       RECORD-GAME-RESULT.
+      * ... TWO-PLAYER GAMES ARE NOT CPU OPPONENT RESULTS FOR THE
+      * ... CAPTURED OPERATOR, SO THEY DO NOT FEED THE PLAYER-VS-CPU
+      * ... STATS FILE OR THE DAILY WIN/LOSS LOG - PLAYER-WINS AND
+      * ... COMPUTER-WINS MEAN "PLAYER 1 WON"/"PLAYER 2 WON" IN THAT
+      * ... MODE, NOT "OPERATOR WON"/"OPERATOR LOST".
+           IF NOT TWO-PLAYER-MODE
+              PERFORM UPDATE-STATS-FILE
+              PERFORM WRITE-GAME-LOG
+           END-IF
+
+      * ... THE GAME JUST ENDED, SO THERE IS NOTHING LEFT TO RESUME.
+           PERFORM CLEAR-CHECKPOINT
+           .
+      /
+      * --------------------------------------------------------------
+      *   APPEND ONE ENTRY TO GAMELOG.DAT FOR THE GAME JUST FINISHED -
+      *   INPUT TO THE TTTREPRT END-OF-DAY BATCH REPORT.
+      * --------------------------------------------------------------
+       WRITE-GAME-LOG.
+           OPEN EXTEND GAME-LOG-FILE
+           IF GAME-LOG-STATUS = "35"
+              OPEN OUTPUT GAME-LOG-FILE
+           END-IF
+
+           MOVE OPERATOR-NAME               TO GML-OPERATOR-ID
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO GML-GAME-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO GML-GAME-TIME
+
+           EVALUATE TRUE
+              WHEN PLAYER-WINS   SET GML-RESULT-WIN  TO TRUE
+              WHEN COMPUTER-WINS SET GML-RESULT-LOSS TO TRUE
+              WHEN OTHER         SET GML-RESULT-DRAW TO TRUE
+           END-EVALUATE
+
+           WRITE GAME-LOG-RECORD
+
+           CLOSE GAME-LOG-FILE
+           .
+      /
+      * --------------------------------------------------------------
+      *   READ-MODIFY-WRITE (OR ADD) THE OPERATOR'S ROW IN STATS.DAT
+      * --------------------------------------------------------------
+       UPDATE-STATS-FILE.
+           OPEN I-O STATS-FILE
+           IF STATS-FILE-STATUS = "35"
+              CLOSE STATS-FILE
+              OPEN OUTPUT STATS-FILE
+              CLOSE STATS-FILE
+              OPEN I-O STATS-FILE
+           END-IF
+
+           SET STATS-RECORD-FOUND     TO TRUE
+           MOVE OPERATOR-NAME         TO STATS-OPERATOR-ID
+           READ STATS-FILE
+              INVALID KEY
+                 SET STATS-RECORD-NOT-FOUND TO TRUE
+                 INITIALIZE STATS-RECORD
+                 MOVE OPERATOR-NAME       TO STATS-OPERATOR-ID
+           END-READ
+
+           EVALUATE TRUE
+              WHEN PLAYER-WINS
+                   ADD 1    TO STATS-GAMES-WON
+                   ADD 1    TO STATS-CURRENT-STREAK
+                   IF STATS-CURRENT-STREAK > STATS-LONGEST-STREAK
+                      MOVE STATS-CURRENT-STREAK TO STATS-LONGEST-STREAK
+                   END-IF
+              WHEN COMPUTER-WINS
+                   ADD 1    TO STATS-GAMES-LOST
+                   MOVE ZERO TO STATS-CURRENT-STREAK
+              WHEN OTHER
+                   ADD 1    TO STATS-GAMES-DRAWN
+                   MOVE ZERO TO STATS-CURRENT-STREAK
+           END-EVALUATE
+
+           IF STATS-RECORD-FOUND
+              REWRITE STATS-RECORD
+           ELSE
+              WRITE STATS-RECORD
+           END-IF
+
+           CLOSE STATS-FILE
+           .
+      /
+      * --------------------------------------------------------------
+      *   LOOK UP CHECKPT.DAT FOR THIS OPERATOR AND SET RESUME-
+      *   AVAILABLE WHEN AN IN-PROGRESS GAME WAS LEFT BEHIND BY A
+      *   CRASH OR ABNORMAL TERMINATION.
+      * --------------------------------------------------------------
+       CHECK-FOR-CHECKPOINT.
+           SET RESUME-NOT-AVAILABLE TO TRUE
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = "35"
+              MOVE OPERATOR-NAME TO CKP-OPERATOR-ID
+              READ CHECKPOINT-FILE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    IF CKP-GAME-IN-PROGRESS
+                       SET RESUME-AVAILABLE TO TRUE
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      * --------------------------------------------------------------
+      *   REBUILD THE IN-MEMORY GAME STATE FROM THE CHECKPOINT ROW
+      *   THE PLAYER JUST CHOSE TO RESUME.
+      * --------------------------------------------------------------
+       RESTORE-CHECKPOINT-STATE.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = "35"
+              MOVE OPERATOR-NAME TO CKP-OPERATOR-ID
+              READ CHECKPOINT-FILE
+                 INVALID KEY
+                    PERFORM INITIALIZE-GAME
+              END-READ
+
+              IF CKP-GAME-IN-PROGRESS
+                 MOVE CKP-GRID-BUFFER     TO GRID-BUFFER
+                 MOVE CKP-FLAG-CPU-STARTS TO FLAG-CPU-STARTS
+                 MOVE CKP-FLAG-FIRST-TIME TO FLAG-FIRST-TIME
+                 MOVE CKP-WINNER          TO WINNER
+                 MOVE CKP-GAME-MODE       TO FLAG-GAME-MODE
+                 MOVE CKP-CURRENT-TURN    TO FLAG-CURRENT-TURN
+                 MOVE CKP-DIFFICULTY      TO FLAG-DIFFICULTY
+                 PERFORM REFRESH-MODE-AND-DIFFICULTY-TITLES
+              END-IF
+
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              PERFORM INITIALIZE-GAME
+           END-IF
+           .
+
+      * --------------------------------------------------------------
+      *   REDRAW ALL NINE CELLS AFTER A CHECKPOINT RESTORE, SINCE
+      *   FORM1 COMES UP BLANK AND ONLY KNOWS ABOUT GRID-BUFFER.
+      * --------------------------------------------------------------
+       REFRESH-GRID-DISPLAY.
+           PERFORM VARYING IDX-2 FROM 1 BY 1 UNTIL IDX-2 > 9
+              EVALUATE ROW-EL(IDX-2)
+                 WHEN WK-O
+                      MOVE IDX-2 TO IDX
+                      PERFORM MARK-CELL-BITMAP-O
+                 WHEN WK-X
+                      MOVE IDX-2 TO IDX
+                      PERFORM MARK-CELL-BITMAP-X
+              END-EVALUATE
+           END-PERFORM
+
+           MOVE 1 TO CUR-CELL-IDX
+           PERFORM SHOW-CURSOR
+           .
+
+      * --------------------------------------------------------------
+      *   SAVE THE CURRENT GAME STATE SO IT CAN SURVIVE A CRASH OR
+      *   ABNORMAL TERMINATION. CALLED AFTER EVERY MOVE.
+      * --------------------------------------------------------------
+       SAVE-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "35"
+              CLOSE CHECKPOINT-FILE
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+           END-IF
+
+           SET CHECKPOINT-ROW-FOUND TO TRUE
+           MOVE OPERATOR-NAME       TO CKP-OPERATOR-ID
+           READ CHECKPOINT-FILE
+              INVALID KEY
+                 SET CHECKPOINT-ROW-NOT-FOUND TO TRUE
+                 MOVE OPERATOR-NAME TO CKP-OPERATOR-ID
+           END-READ
+
+           MOVE GRID-BUFFER     TO CKP-GRID-BUFFER
+           MOVE FLAG-CPU-STARTS TO CKP-FLAG-CPU-STARTS
+           MOVE FLAG-FIRST-TIME TO CKP-FLAG-FIRST-TIME
+           MOVE WINNER          TO CKP-WINNER
+           MOVE FLAG-GAME-MODE  TO CKP-GAME-MODE
+           MOVE FLAG-CURRENT-TURN TO CKP-CURRENT-TURN
+           MOVE FLAG-DIFFICULTY TO CKP-DIFFICULTY
+           SET CKP-GAME-IN-PROGRESS TO TRUE
+
+           IF CHECKPOINT-ROW-FOUND
+              REWRITE CHECKPOINT-RECORD
+           ELSE
+              WRITE CHECKPOINT-RECORD
+           END-IF
+
+           CLOSE CHECKPOINT-FILE
+           .
+
+      * --------------------------------------------------------------
+      *   MARK THE CHECKPOINT AS NO LONGER IN PROGRESS ONCE THE GAME
+      *   ENDS IN A WIN, LOSS OR DRAW - THERE IS NOTHING LEFT TO
+      *   RESUME. THE ROW ITSELF IS KEPT FOR REWRITE ON THE NEXT GAME.
+      * --------------------------------------------------------------
+       CLEAR-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = "35"
+              MOVE OPERATOR-NAME TO CKP-OPERATOR-ID
+              READ CHECKPOINT-FILE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    SET CKP-GAME-NOT-IN-PROGRESS TO TRUE
+                    REWRITE CHECKPOINT-RECORD
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+      /
+      * --------------------------------------------------------------
       *   DISABLE ALL THE BUTTONS WHEN GAME ENDS
       * --------------------------------------------------------------
        DISABLE-ALL-BUTTONS.

@@ -0,0 +1,361 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.          TTTREPRT.
+       AUTHOR.              ISAAC GARCIA PEVERI
+       DATE-WRITTEN.        19.03.2024.
+      * LAST EDIT           19.03.2024.
+       REMARKS.             END-OF-DAY PRINTED LISTING OF TICTACTOE
+                             GAME RESULTS - READS GAMELOG.DAT (WRITTEN
+                             BY TICTACTOE) AND PRODUCES A PLAIN
+                             PRINT-IMAGE REPORT THE WAY OUR OTHER
+                             BATCH JOBS DO.
+      /
+      ******************************************************************
+      * WRITTEN IN ACUCOBOL-GT 7.0.0
+      *         TIC TAC TOE DAILY RESULTS REPORT
+      ******************************************************************
+      /
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG-FILE ASSIGN TO "GAMELOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS GAME-LOG-STATUS.
+
+           SELECT STATS-FILE ASSIGN TO "STATS.DAT"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS DYNAMIC
+              RECORD KEY   IS STATS-OPERATOR-ID
+              FILE STATUS  IS STATS-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "TTTREPRT.LST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS  IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG-FILE.
+           COPY "GAMLGREC.CPY".
+
+       FD  STATS-FILE.
+           COPY "STATSREC.CPY".
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * FILE STATUS / END-OF-FILE CONTROL
+       77 GAME-LOG-STATUS        PIC  X(2)  VALUE SPACES.
+       77 STATS-FILE-STATUS      PIC  X(2)  VALUE SPACES.
+       77 REPORT-FILE-STATUS     PIC  X(2)  VALUE SPACES.
+
+       77 FLAG-GAME-LOG-EOF      PIC  X(1)  VALUE "N".
+           88 GAME-LOG-EOF             VALUE "Y".
+           88 GAME-LOG-NOT-EOF         VALUE "N".
+
+       77 FLAG-STATS-EOF         PIC  X(1)  VALUE "N".
+           88 STATS-EOF                VALUE "Y".
+           88 STATS-NOT-EOF            VALUE "N".
+
+      * REPORT DATE SELECTION - DEFAULTS TO TODAY
+       77 WS-REPORT-DATE         PIC  9(8)  VALUE ZERO.
+
+      * RUNNING TOTALS
+       77 WS-GAMES-PLAYED        PIC  9(5)  VALUE ZERO.
+       77 WS-GAMES-WON           PIC  9(5)  VALUE ZERO.
+       77 WS-GAMES-LOST          PIC  9(5)  VALUE ZERO.
+       77 WS-GAMES-DRAWN         PIC  9(5)  VALUE ZERO.
+       77 WS-LONGEST-STREAK      PIC  9(5)  VALUE ZERO.
+
+      * PER-OPERATOR STREAK TABLE - GAMELOG.DAT IS WRITTEN IN
+      * CHRONOLOGICAL ORDER, NOT GROUPED BY OPERATOR, SO A RUNNING
+      * STREAK IS KEPT PER OPERATOR ID RATHER THAN AS ONE GLOBAL
+      * COUNTER (SEE UPDATE-STATS-FILE IN TICTACTOE.cbl FOR THE SAME
+      * PER-OPERATOR CONVENTION).
+       77 WS-OP-COUNT            PIC  9(3)  VALUE ZERO.
+       77 WS-OP-IDX              PIC  9(3)  VALUE ZERO.
+       77 WS-OP-FOUND-IDX        PIC  9(3)  VALUE ZERO.
+
+       01 WS-OPERATOR-STREAK-TABLE.
+          05 WS-OP-STREAK-ENTRY OCCURS 50 TIMES.
+             10 WS-OP-ID               PIC X(20).
+             10 WS-OP-CURRENT-STREAK   PIC 9(5).
+
+      * DETAIL LINE WORK AREA
+       01 WS-DETAIL-LINE.
+          05 WS-DT-OPERATOR      PIC  X(20).
+          05 FILLER              PIC  X(02) VALUE SPACES.
+          05 WS-DT-TIME          PIC  9(06).
+          05 FILLER              PIC  X(02) VALUE SPACES.
+          05 WS-DT-RESULT        PIC  X(05).
+
+      * SUMMARY LINE WORK AREA
+       01 WS-SUMMARY-LINE.
+          05 WS-SM-LABEL         PIC  X(24).
+          05 WS-SM-VALUE         PIC  ZZZZ9.
+
+      * PERSISTENT-TOTALS DETAIL LINE WORK AREA (STATS.DAT)
+       01 WS-STATS-LINE.
+          05 WS-ST-OPERATOR      PIC  X(20).
+          05 FILLER              PIC  X(02) VALUE SPACES.
+          05 WS-ST-WON           PIC  ZZZZ9.
+          05 FILLER              PIC  X(02) VALUE SPACES.
+          05 WS-ST-LOST          PIC  ZZZZ9.
+          05 FILLER              PIC  X(02) VALUE SPACES.
+          05 WS-ST-DRAWN         PIC  ZZZZ9.
+          05 FILLER              PIC  X(02) VALUE SPACES.
+          05 WS-ST-STREAK        PIC  ZZZZ9.
+
+       PROCEDURE  DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-REPORT
+           PERFORM PRINT-REPORT-HEADER
+
+           PERFORM UNTIL GAME-LOG-EOF
+              PERFORM READ-NEXT-GAME-LOG-RECORD
+              IF NOT GAME-LOG-EOF
+                 IF GML-GAME-DATE = WS-REPORT-DATE
+                    PERFORM ACCUMULATE-GAME-RESULT
+                    PERFORM PRINT-DETAIL-LINE
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           PERFORM PRINT-REPORT-SUMMARY
+           PERFORM PRINT-PERSISTENT-TOTALS
+           PERFORM TERMINATE-REPORT
+
+           STOP RUN
+           .
+      /
+      * --------------------------------------------------------------
+      *   OPEN FILES AND ESTABLISH THE REPORTING DATE (TODAY)
+      * --------------------------------------------------------------
+       INITIALIZE-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-DATE
+
+           OPEN INPUT GAME-LOG-FILE
+           IF GAME-LOG-STATUS = "35"
+              SET GAME-LOG-EOF TO TRUE
+           END-IF
+
+           OPEN INPUT STATS-FILE
+           IF STATS-FILE-STATUS = "35"
+              SET STATS-EOF TO TRUE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           .
+      /
+      * --------------------------------------------------------------
+      *   READ ONE GAME-LOG RECORD, WATCHING FOR END OF FILE
+      * --------------------------------------------------------------
+       READ-NEXT-GAME-LOG-RECORD.
+           READ GAME-LOG-FILE
+              AT END
+                 SET GAME-LOG-EOF TO TRUE
+           END-READ
+           .
+      /
+      * --------------------------------------------------------------
+      *   ROLL ONE GAME'S RESULT INTO THE RUNNING TOTALS, TRACKING
+      *   THE LONGEST CONSECUTIVE-WIN STREAK SEEN TODAY FOR THE
+      *   RECORD'S OWN OPERATOR
+      * --------------------------------------------------------------
+       ACCUMULATE-GAME-RESULT.
+           ADD 1 TO WS-GAMES-PLAYED
+           PERFORM FIND-OR-ADD-OPERATOR-STREAK
+
+           EVALUATE TRUE
+              WHEN GML-RESULT-WIN
+                   ADD 1    TO WS-GAMES-WON
+                   ADD 1    TO WS-OP-CURRENT-STREAK(WS-OP-FOUND-IDX)
+                   IF WS-OP-CURRENT-STREAK(WS-OP-FOUND-IDX) >
+                      WS-LONGEST-STREAK
+                      MOVE WS-OP-CURRENT-STREAK(WS-OP-FOUND-IDX)
+                        TO WS-LONGEST-STREAK
+                   END-IF
+              WHEN GML-RESULT-LOSS
+                   ADD 1    TO WS-GAMES-LOST
+                   MOVE ZERO TO WS-OP-CURRENT-STREAK(WS-OP-FOUND-IDX)
+              WHEN OTHER
+                   ADD 1    TO WS-GAMES-DRAWN
+                   MOVE ZERO TO WS-OP-CURRENT-STREAK(WS-OP-FOUND-IDX)
+           END-EVALUATE
+           .
+      /
+      * --------------------------------------------------------------
+      *   LOOK UP GML-OPERATOR-ID'S STREAK-TABLE ENTRY, ADDING A NEW
+      *   ZERO-STREAK ENTRY THE FIRST TIME AN OPERATOR IS SEEN TODAY.
+      *   LEAVES THE ENTRY'S SUBSCRIPT IN WS-OP-FOUND-IDX.
+      * --------------------------------------------------------------
+       FIND-OR-ADD-OPERATOR-STREAK.
+           MOVE ZERO TO WS-OP-FOUND-IDX
+           PERFORM VARYING WS-OP-IDX FROM 1 BY 1
+                   UNTIL WS-OP-IDX > WS-OP-COUNT
+              IF WS-OP-ID(WS-OP-IDX) = GML-OPERATOR-ID
+                 MOVE WS-OP-IDX TO WS-OP-FOUND-IDX
+              END-IF
+           END-PERFORM
+
+           IF WS-OP-FOUND-IDX = ZERO
+              IF WS-OP-COUNT < 50
+                 ADD 1 TO WS-OP-COUNT
+                 MOVE WS-OP-COUNT     TO WS-OP-FOUND-IDX
+              ELSE
+      * MORE THAN 50 DISTINCT OPERATORS IN ONE DAY'S LOG IS NOT
+      * EXPECTED - FALL BACK TO RE-USING THE LAST SLOT RATHER THAN
+      * SUBSCRIPTING ON A ZERO INDEX.
+                 MOVE 50              TO WS-OP-FOUND-IDX
+              END-IF
+              MOVE GML-OPERATOR-ID    TO WS-OP-ID(WS-OP-FOUND-IDX)
+              MOVE ZERO               TO
+                   WS-OP-CURRENT-STREAK(WS-OP-FOUND-IDX)
+           END-IF
+           .
+      /
+      * --------------------------------------------------------------
+      *   PRINT THE REPORT TITLE AND COLUMN HEADINGS
+      * --------------------------------------------------------------
+       PRINT-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE
+           STRING "TIC TAC TOE - DAILY RESULTS - " DELIMITED BY SIZE
+                  WS-REPORT-DATE                   DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES   TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "OPERATOR              TIME    RESULT"
+                TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "--------------------  ------  ------"
+                TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+      /
+      * --------------------------------------------------------------
+      *   PRINT ONE DETAIL LINE FOR THE CURRENT GAME-LOG RECORD
+      * --------------------------------------------------------------
+       PRINT-DETAIL-LINE.
+           MOVE GML-OPERATOR-ID TO WS-DT-OPERATOR
+           MOVE GML-GAME-TIME   TO WS-DT-TIME
+
+           EVALUATE TRUE
+              WHEN GML-RESULT-WIN  MOVE "WIN"  TO WS-DT-RESULT
+              WHEN GML-RESULT-LOSS MOVE "LOSS" TO WS-DT-RESULT
+              WHEN OTHER           MOVE "DRAW" TO WS-DT-RESULT
+           END-EVALUATE
+
+           MOVE SPACES       TO REPORT-LINE
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+      /
+      * --------------------------------------------------------------
+      *   PRINT THE END-OF-DAY SUMMARY TOTALS
+      * --------------------------------------------------------------
+       PRINT-REPORT-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "GAMES PLAYED"          TO WS-SM-LABEL
+           MOVE WS-GAMES-PLAYED         TO WS-SM-VALUE
+           MOVE SPACES                  TO REPORT-LINE
+           MOVE WS-SUMMARY-LINE         TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "GAMES WON"             TO WS-SM-LABEL
+           MOVE WS-GAMES-WON            TO WS-SM-VALUE
+           MOVE SPACES                  TO REPORT-LINE
+           MOVE WS-SUMMARY-LINE         TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "GAMES LOST"            TO WS-SM-LABEL
+           MOVE WS-GAMES-LOST           TO WS-SM-VALUE
+           MOVE SPACES                  TO REPORT-LINE
+           MOVE WS-SUMMARY-LINE         TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "GAMES DRAWN"           TO WS-SM-LABEL
+           MOVE WS-GAMES-DRAWN          TO WS-SM-VALUE
+           MOVE SPACES                  TO REPORT-LINE
+           MOVE WS-SUMMARY-LINE         TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "LONGEST WIN STREAK"    TO WS-SM-LABEL
+           MOVE WS-LONGEST-STREAK       TO WS-SM-VALUE
+           MOVE SPACES                  TO REPORT-LINE
+           MOVE WS-SUMMARY-LINE         TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+      /
+      * --------------------------------------------------------------
+      *   PRINT THE PERSISTENT PER-OPERATOR WIN/LOSS/DRAW TOTALS AND
+      *   LONGEST STREAK CARRIED IN STATS.DAT - THIS IS THE ALL-TIME
+      *   TALLY (ACROSS EVERY DAY, NOT JUST TODAY'S GAMELOG.DAT
+      *   ENTRIES PRINTED ABOVE).
+      * --------------------------------------------------------------
+       PRINT-PERSISTENT-TOTALS.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "PERSISTENT OPERATOR TOTALS (ALL-TIME)"
+                TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "OPERATOR              WON    LOST   DRAWN  STREAK"
+                TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "--------------------  -----  -----  -----  -----"
+                TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM UNTIL STATS-EOF
+              PERFORM READ-NEXT-STATS-RECORD
+              IF NOT STATS-EOF
+                 PERFORM PRINT-STATS-LINE
+              END-IF
+           END-PERFORM
+           .
+      /
+      * --------------------------------------------------------------
+      *   READ ONE STATS.DAT RECORD, IN OPERATOR-ID ORDER, WATCHING
+      *   FOR END OF FILE
+      * --------------------------------------------------------------
+       READ-NEXT-STATS-RECORD.
+           READ STATS-FILE NEXT RECORD
+              AT END
+                 SET STATS-EOF TO TRUE
+           END-READ
+           .
+      /
+      * --------------------------------------------------------------
+      *   PRINT ONE DETAIL LINE FOR THE CURRENT STATS.DAT RECORD
+      * --------------------------------------------------------------
+       PRINT-STATS-LINE.
+           MOVE STATS-OPERATOR-ID   TO WS-ST-OPERATOR
+           MOVE STATS-GAMES-WON     TO WS-ST-WON
+           MOVE STATS-GAMES-LOST    TO WS-ST-LOST
+           MOVE STATS-GAMES-DRAWN   TO WS-ST-DRAWN
+           MOVE STATS-LONGEST-STREAK TO WS-ST-STREAK
+
+           MOVE SPACES         TO REPORT-LINE
+           MOVE WS-STATS-LINE  TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+      /
+      * --------------------------------------------------------------
+      *   CLOSE FILES AND END THE JOB
+      * --------------------------------------------------------------
+       TERMINATE-REPORT.
+           CLOSE GAME-LOG-FILE
+           CLOSE STATS-FILE
+           CLOSE REPORT-FILE
+           .

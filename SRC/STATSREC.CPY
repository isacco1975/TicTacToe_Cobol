@@ -0,0 +1,13 @@
+      * ----------------------------------------------------------------
+      *   RECORD LAYOUT FOR THE PER-OPERATOR WIN/LOSS/DRAW TALLY FILE
+      *   (STATS.DAT) - INDEXED ON STATS-OPERATOR-ID.
+      *   SHARED BY TICTACTOE AND TTTREPRT.
+      * ----------------------------------------------------------------
+       01 STATS-RECORD.
+          05 STATS-OPERATOR-ID      PIC X(20).
+          05 STATS-GAMES-WON        PIC 9(7)   COMP-3.
+          05 STATS-GAMES-LOST       PIC 9(7)   COMP-3.
+          05 STATS-GAMES-DRAWN      PIC 9(7)   COMP-3.
+          05 STATS-CURRENT-STREAK   PIC 9(5)   COMP-3.
+          05 STATS-LONGEST-STREAK   PIC 9(5)   COMP-3.
+          05 FILLER                 PIC X(10).
